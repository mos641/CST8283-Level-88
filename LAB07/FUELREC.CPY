@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook: FUELREC.CPY
+      * Purpose : One fleet vehicle's daily fuel/mileage reading, as
+      *           produced by the nightly readings extract and as
+      *           written back out, rated, by the batch run.
+      ******************************************************************
+      *--------------------------------------------------------------
+      * Modification History
+      *   DATE       BY    DESCRIPTION
+      *   ---------- ----- ----------------------------------------
+      *   2026-08-09 MAA   Original - vehicle/date/value for the
+      *                    nightly batch run.
+      *   2026-08-09 MAA   Widened FR-FUEL-VALUE to PIC 9(03)V9(01)
+      *                    to carry a real sensor reading.
+      ******************************************************************
+       01  FUEL-READING-RECORD.
+           05  FR-VEHICLE-ID           PIC X(06).
+           05  FR-READING-DATE         PIC 9(08).
+           05  FR-FUEL-VALUE           PIC 9(03)V9(01).
+           05  FR-RATING-CODE          PIC X(02).
