@@ -0,0 +1,31 @@
+      ******************************************************************
+      * Copybook: RATEFLDS.CPY
+      * Purpose : Shared fuel-rating field and 88-level band definitions.
+      *           COPYed into every program that has to turn a raw
+      *           fuel/mileage reading into an E/G/F/P rating so the
+      *           bands can never drift out of step between programs.
+      ******************************************************************
+      *--------------------------------------------------------------
+      * Modification History
+      *   DATE       BY    DESCRIPTION
+      *   ---------- ----- ----------------------------------------
+      *   2026-08-09 MAA   Pulled out of LAB07-PARTA so the batch
+      *                    run can COPY the identical rating bands.
+      *   2026-08-09 MAA   Widened MILEAGE_IN from PIC 9(2) to
+      *                    PIC 9(03)V9(01) to hold a real fuel-
+      *                    percentage/odometer sensor reading
+      *                    instead of a 0-99 keyboard integer, and
+      *                    redefined the 88-level bands to match.
+      *   2026-08-09 MAA   Split the old single P band into P1 (just
+      *                    past the F cutoff) and P2 (the critical
+      *                    high end), so dispatch can triage P2
+      *                    vehicles ahead of P1 instead of treating
+      *                    the whole top band as one priority.
+      ******************************************************************
+       01  PROGRAM_FIELDS.
+           05  MILEAGE_IN              PIC 9(03)V9(01).
+               88  E                   VALUES 0 THRU 5.0.
+               88  G                   VALUES 5.1 THRU 10.0.
+               88  F                   VALUES 10.1 THRU 15.0.
+               88  P1                  VALUES 15.1 THRU 50.0.
+               88  P2                  VALUES 50.1 THRU 999.9.
