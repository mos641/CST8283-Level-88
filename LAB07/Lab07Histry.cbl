@@ -0,0 +1,112 @@
+000010******************************************************************
+000020* Author......: Mostapha A
+000030* Installation: Fleet Operations - Dispatch Systems
+000040* Date-Written: 2026-08-09
+000050* Purpose.....: Vehicle history lookup mode. Reads the VEHHIST
+000060*               indexed file maintained by LAB07-BATCH and shows
+000070*               one vehicle's last seven ratings, so dispatch can
+000080*               see whether a truck has been trending toward P
+000090*               over the past week instead of just today's
+000100*               single letter.
+000110*--------------------------------------------------------------
+000120* Modification History
+000130*   DATE       BY    DESCRIPTION
+000140*   ---------- ----- ----------------------------------------
+000150*   2026-08-09 MAA   Original.
+000155*   2026-08-09 MAA   History listing now shows the fuel value with
+000156*                    its decimal point instead of the raw digits.
+000160******************************************************************
+000170 IDENTIFICATION DIVISION.
+000180*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000190 PROGRAM-ID. LAB07-HISTRY.
+000200 AUTHOR. MOSTAPHA A.
+000210 INSTALLATION. FLEET OPERATIONS - DISPATCH SYSTEMS.
+000220 DATE-WRITTEN. 2026-08-09.
+000230 DATE-COMPILED.
+000240 ENVIRONMENT DIVISION.
+000250*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000260 CONFIGURATION SECTION.
+000270*-----------------------
+000300 INPUT-OUTPUT SECTION.
+000310*-----------------------
+000320 FILE-CONTROL.
+000330     SELECT VEHICLE-HISTORY-FILE ASSIGN TO "VEHHIST"
+000340         ORGANIZATION IS INDEXED
+000350         ACCESS MODE IS DYNAMIC
+000360         RECORD KEY IS VH-VEHICLE-ID
+000370         FILE STATUS IS WS-VEHHIST-STATUS.
+000380 DATA DIVISION.
+000390*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000400 FILE SECTION.
+000410*-----------------------
+000420 FD  VEHICLE-HISTORY-FILE
+000430     RECORD CONTAINS 106 CHARACTERS.
+000440     COPY VEHHIST.
+000450*-----------------------
+000460 WORKING-STORAGE SECTION.
+000470*-----------------------
+000480 01  VEHHIST-SWITCHES.
+000490     05  WS-VEHHIST-STATUS       PIC X(02) VALUE SPACES.
+000500         88  VEHHIST-OK          VALUE "00".
+000510         88  VEHHIST-NOT-FOUND   VALUE "23".
+000520         88  VEHHIST-FILE-MISSING VALUE "35".
+000525
+000528 01  HISTORY-WORK-FIELDS.
+000529     05  WS-HIST-VALUE-ED        PIC ZZ9.9.
+000530*-----------------------
+000540 PROCEDURE DIVISION.
+000550*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000560 MAIN-PROCEDURE.
+000570     OPEN INPUT VEHICLE-HISTORY-FILE.
+000580     IF VEHHIST-FILE-MISSING
+000590         DISPLAY "NO VEHICLE HISTORY ON FILE YET - RUN"
+000595         DISPLAY "LAB07-BATCH AT LEAST ONCE FIRST."
+000610     ELSE
+000620         PERFORM 1000-LOOKUP-VEHICLE THRU 1000-EXIT
+000630         CLOSE VEHICLE-HISTORY-FILE.
+000640
+000650     STOP RUN.
+000660*
+000670*-----------------------------------------------------------
+000680* 1000-LOOKUP-VEHICLE - PROMPT FOR A VEHICLE ID AND SHOW ITS
+000690*                       ROLLING RATING HISTORY.
+000700*-----------------------------------------------------------
+000710 1000-LOOKUP-VEHICLE.
+000720     DISPLAY "ENTER VEHICLE ID: ".
+000730     ACCEPT VH-VEHICLE-ID.
+000740
+000750     READ VEHICLE-HISTORY-FILE
+000760         INVALID KEY
+000770             DISPLAY "NO HISTORY ON FILE FOR VEHICLE "
+000775                 VH-VEHICLE-ID
+000780         NOT INVALID KEY
+000790             PERFORM 1010-DISPLAY-HISTORY THRU 1010-EXIT.
+000800 1000-EXIT.
+000810     EXIT.
+000820*
+000830*-----------------------------------------------------------
+000840* 1010-DISPLAY-HISTORY - LIST THE VEHICLE'S HISTORY ENTRIES,
+000850*                        OLDEST FIRST.
+000860*-----------------------------------------------------------
+000870 1010-DISPLAY-HISTORY.
+000880     DISPLAY "RATING HISTORY FOR VEHICLE " VH-VEHICLE-ID.
+000890     DISPLAY "  DATE        VALUE   RATING".
+000900     PERFORM 1020-DISPLAY-ONE-ENTRY THRU 1020-EXIT
+000910         VARYING VH-IDX FROM 1 BY 1
+000920         UNTIL VH-IDX > VH-HISTORY-COUNT.
+000930 1010-EXIT.
+000940     EXIT.
+000950*
+000960*-----------------------------------------------------------
+000970* 1020-DISPLAY-ONE-ENTRY - ONE DETAIL LINE OF THE HISTORY
+000980*                          LISTING.
+000990*-----------------------------------------------------------
+001000 1020-DISPLAY-ONE-ENTRY.
+001005     MOVE VH-FUEL-VALUE (VH-IDX) TO WS-HIST-VALUE-ED.
+001010     DISPLAY "  " VH-READING-DATE (VH-IDX)
+001020         "    " WS-HIST-VALUE-ED
+001030         "   " VH-RATING-CODE (VH-IDX).
+001040 1020-EXIT.
+001050     EXIT.
+001060*
+001070 END PROGRAM LAB07-HISTRY.
