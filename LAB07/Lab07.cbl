@@ -1,57 +1,459 @@
-      ******************************************************************
-      * Author: Mostapha A
-      * Purpose: Accept a gas value from the keyboard and display the correct rating value
-      * Compare full conditional statements versus level 88 structures and condition names
-      ******************************************************************
-	   IDENTIFICATION DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. LAB07-PARTA.
-       ENVIRONMENT DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       CONFIGURATION SECTION.
-      *-----------------------
-       INPUT-OUTPUT SECTION.
-      *-----------------------
-       DATA DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       FILE SECTION.
-      *-----------------------
-       WORKING-STORAGE SECTION.
-       01 PROGRAM_FIELDS.
-           05 MILEAGE_IN PIC 9(2).
-               88 E VALUES 0 THROUGH 5.
-               88 G VALUES 6 THROUGH 10.
-               88 F VALUES 11 THROUGH 15.
-               88 P VALUES 16 THROUGH 99.
-      *-----------------------
-       PROCEDURE DIVISION.
-      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       MAIN-PROCEDURE.
-           DISPLAY "ENTER A VALUE (0-99): "
-           ACCEPT MILEAGE_IN.
-
-           DISPLAY " ".
-
-           DISPLAY "REGULAR CONDITIONAL:".
-           IF MILEAGE_IN > 0 AND <= 5
-               DISPLAY "E"
-           ELSE IF MILEAGE_IN > 5 AND <= 10
-               DISPLAY "G"
-           ELSE IF MILEAGE_IN > 10 AND <= 15
-               DISPLAY "F"
-           ELSE IF MILEAGE_IN > 15
-               DISPLAY "P".
-
-           DISPLAY " ".
-
-           DISPLAY "LEVEL 88 CONDITION NAMES:".
-           IF E
-               DISPLAY "E"
-           ELSE IF G
-               DISPLAY "G"
-           ELSE IF F
-               DISPLAY "F"
-           ELSE IF P
-               DISPLAY "P".
-           STOP RUN.
-       END PROGRAM LAB07-PARTA.
+000010******************************************************************
+000020* Author......: Mostapha A
+000021* Installation: Fleet Operations - Dispatch Systems
+000022* Date-Written: 2026-08-09
+000023* Purpose.....: Interactive fuel rating program. Started as the
+000024*               original lab exercise - accept one value from the
+000025*               keyboard and show how a regular conditional, a
+000026*               level-88 condition name, and a table-driven
+000027*               lookup each rate it - and grew into a small menu
+000028*               so dispatch can also view the current E/G/F/P1/P2
+000029*               thresholds, look up a hypothetical value, and
+000030*               edit a threshold boundary without a recompile.
+000050******************************************************************
+000060*--------------------------------------------------------------
+000070* Modification History
+000080*   DATE       BY    DESCRIPTION
+000090*   ---------- ----- ----------------------------------------
+000100*   2026-08-09 MAA   Load the E/G/F/P breakpoints from the
+000110*                    external THRESHLD parameter file into
+000120*                    THRESHOLD-TABLE at start of MAIN-PROCEDURE
+000130*                    and show the table-driven rating alongside
+000140*                    the regular-conditional/level-88 demo, so
+000150*                    ops can move a cutoff without a recompile.
+000160*   2026-08-09 MAA   Validate the keyboard entry before rating
+000170*                    it - non-numeric or blank input is rejected
+000180*                    and re-prompted instead of silently falling
+000190*                    through every IF with no output, and every
+000200*                    rejected entry is logged to a same-day
+000210*                    KEYXCPTN exceptions file.
+000220*   2026-08-09 MAA   Turned the straight-through demo into a menu
+000230*                    (rate a value / view thresholds / look up a
+000240*                    hypothetical value / edit a threshold boundary
+000250*                    and save it back to THRESHLD / exit) so an
+000260*                    operator can maintain the rating bands from
+000270*                    the terminal instead of editing the parameter
+000280*                    file by hand.
+000290*   2026-08-09 MAA   Tightened the keyboard-entry edit to bound
+000300*                    the digits before and after the decimal
+000310*                    point separately (3 and 1) instead of just
+000320*                    counting digits, so an over-long entry like
+000330*                    1234.5 or 12.34 is rejected instead of being
+000340*                    silently mis-scaled into MILEAGE_IN. KEYXCPTN
+000350*                    is now opened EXTEND and rolled over only
+000360*                    when its first entry is not from today,
+000370*                    instead of being truncated on every run, and
+000380*                    2450-SAVE-THRESHOLDS only closes THRESHLD
+000390*                    when it is actually open.
+000395*   2026-08-09 MAA   The level-88 demo's out-of-band check could
+000396*                    never fire once the five bands were widened
+000397*                    to cover the field's whole range, so it was
+000398*                    dropped; the config-driven band now logs the
+000399*                    same way when a threshold edit opens a real
+000400*                    gap in THRESHOLD-TABLE.
+000402*   2026-08-09 MAA   Added the AUTHOR/INSTALLATION/DATE-WRITTEN
+000403*                    header this program never had, to match
+000404*                    LAB07-BATCH and LAB07-HISTRY.
+000405******************************************************************
+000410 IDENTIFICATION DIVISION.
+000420*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000430 PROGRAM-ID. LAB07-PARTA.
+000431 AUTHOR. MOSTAPHA A.
+000432 INSTALLATION. FLEET OPERATIONS - DISPATCH SYSTEMS.
+000433 DATE-WRITTEN. 2026-08-09.
+000434 DATE-COMPILED.
+000440 ENVIRONMENT DIVISION.
+000450*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000460 CONFIGURATION SECTION.
+000470*-----------------------
+000480 INPUT-OUTPUT SECTION.
+000490*-----------------------
+000500 FILE-CONTROL.
+000510     SELECT THRESHOLD-PARM-FILE ASSIGN TO "THRESHLD"
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS WS-PARM-STATUS.
+000540     SELECT KEY-EXCEPTION-FILE ASSIGN TO "KEYXCPTN"
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS WS-KEYX-STATUS.
+000570 DATA DIVISION.
+000580*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000590 FILE SECTION.
+000600*-----------------------
+000610 FD  THRESHOLD-PARM-FILE
+000620     RECORD CONTAINS 12 CHARACTERS.
+000630     COPY PARMREC.
+000640 FD  KEY-EXCEPTION-FILE
+000650     RECORD CONTAINS 80 CHARACTERS.
+000660 01  KEY-EXCEPTION-LINE          PIC X(80).
+000670*-----------------------
+000680 WORKING-STORAGE SECTION.
+000690     COPY RATEFLDS.
+000700
+000710 01 PARM-FILE-SWITCHES.
+000720     05  WS-PARM-STATUS          PIC X(02) VALUE SPACES.
+000730         88  PARM-FILE-OK        VALUE "00".
+000740         88  PARM-FILE-EOF       VALUE "10".
+000750         88  PARM-FILE-MISSING   VALUE "35".
+000760     05  WS-PARM-FILE-OPEN-SW    PIC X(01) VALUE "N".
+000770         88  PARM-FILE-OPEN      VALUE "Y".
+000780
+000790     COPY THRESHTB.
+000800
+000810 01  KEY-EXCEPTION-SWITCHES.
+000820     05  WS-KEYX-STATUS          PIC X(02) VALUE SPACES.
+000830         88  KEYX-FILE-OK        VALUE "00".
+000840         88  KEYX-FILE-EOF       VALUE "10".
+000850         88  KEYX-FILE-MISSING   VALUE "35".
+000860     05  WS-KEYX-TODAY           PIC 9(08) VALUE ZERO.
+000870     05  WS-KEYX-FILE-DATE       PIC 9(08) VALUE ZERO.
+000880
+000890 01  MILEAGE-INPUT-FIELDS.
+000900     05  WS-MILEAGE-INPUT        PIC X(07) VALUE SPACES.
+000910     05  WS-MILEAGE-CHARS REDEFINES WS-MILEAGE-INPUT.
+000920         10  WS-MILEAGE-CHAR     PIC X(01) OCCURS 7 TIMES.
+000930     05  WS-CHAR-IDX             PIC 9(02) COMP VALUE ZERO.
+000940     05  WS-DECIMAL-COUNT        PIC 9(01) COMP VALUE ZERO.
+000950     05  WS-DIGIT-COUNT          PIC 9(02) COMP VALUE ZERO.
+000960     05  WS-DIGITS-BEFORE        PIC 9(02) COMP VALUE ZERO.
+000970     05  WS-DIGITS-AFTER         PIC 9(02) COMP VALUE ZERO.
+000980     05  WS-ENTRY-VALID-SW       PIC X(01) VALUE "N".
+000990         88  ENTRY-VALID         VALUE "Y".
+001000         88  ENTRY-INVALID       VALUE "N".
+001010
+001020 01  KEY-EXCEPTION-WORK-FIELDS.
+001030     05  WS-BAD-ENTRY-DATE       PIC 9(08).
+001040     05  WS-BAD-ENTRY-TIME       PIC 9(08).
+001050
+001060 01  MENU-WORK-FIELDS.
+001070     05  WS-MENU-CHOICE          PIC X(01) VALUE SPACES.
+001080     05  WS-MENU-DONE-SW         PIC X(01) VALUE "N".
+001090         88  MENU-DONE           VALUE "Y".
+001100
+001110 01  EDIT-THRESHOLD-FIELDS.
+001120     05  WS-EDIT-BAND-CODE       PIC X(02) VALUE SPACES.
+001130     05  WS-EDIT-FOUND-SW        PIC X(01) VALUE "N".
+001140         88  BAND-FOUND          VALUE "Y".
+001150     05  WS-EDIT-FOUND-IDX       PIC 9(02) COMP VALUE ZERO.
+001160*-----------------------
+001170 PROCEDURE DIVISION.
+001180*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+001190 MAIN-PROCEDURE.
+001200     PERFORM 1090-OPEN-KEY-EXCEPTION-FILE THRU 1090-EXIT.
+001210     PERFORM 5000-LOAD-THRESHOLDS THRU 5000-EXIT.
+001220
+001230     PERFORM 2000-MENU-LOOP THRU 2000-EXIT
+001240         UNTIL MENU-DONE.
+001250
+001260     CLOSE KEY-EXCEPTION-FILE.
+001270     STOP RUN.
+001280*
+001290******************************************************************
+001300* 1000-GET-VALID-MILEAGE - PROMPT FOR A MILEAGE VALUE AND REJECT
+001310*                          ANYTHING THAT IS NOT A PLAIN NUMBER,
+001320*                          RE-PROMPTING UNTIL THE OPERATOR KEYS
+001330*                          IN SOMETHING THE RATING LOGIC CAN USE.
+001340******************************************************************
+001350 1000-GET-VALID-MILEAGE.
+001360     DISPLAY "ENTER A VALUE (000.0-999.9): "
+001370     ACCEPT WS-MILEAGE-INPUT.
+001380     PERFORM 1010-EDIT-MILEAGE-INPUT THRU 1010-EXIT.
+001390     IF ENTRY-INVALID
+001400         PERFORM 1020-LOG-BAD-ENTRY THRU 1020-EXIT
+001410         DISPLAY "*** INVALID ENTRY - NUMERIC ONLY, 000.0-999.9."
+001420         DISPLAY "*** AT MOST 3 DIGITS BEFORE, 1 AFTER THE POINT."
+001430         DISPLAY "*** PLEASE REENTER."
+001440         GO TO 1000-GET-VALID-MILEAGE.
+001450     MOVE WS-MILEAGE-INPUT TO MILEAGE_IN.
+001460 1000-EXIT.
+001470     EXIT.
+001480*
+001490******************************************************************
+001500* 1010-EDIT-MILEAGE-INPUT - THE ENTRY IS VALID WHEN IT IS NOT
+001510*                           BLANK, CONTAINS ONLY DIGITS AND AT
+001520*                           MOST ONE DECIMAL POINT, WITH NO MORE
+001530*                           THAN 3 DIGITS BEFORE AND 1 DIGIT
+001540*                           AFTER THE POINT.
+001550******************************************************************
+001560 1010-EDIT-MILEAGE-INPUT.
+001570     SET ENTRY-VALID TO TRUE.
+001580     MOVE ZERO TO WS-DECIMAL-COUNT WS-DIGIT-COUNT
+001590         WS-DIGITS-BEFORE WS-DIGITS-AFTER.
+001600     IF WS-MILEAGE-INPUT = SPACES
+001610         SET ENTRY-INVALID TO TRUE
+001620     ELSE
+001630         PERFORM 1030-EDIT-ONE-CHAR THRU 1030-EXIT
+001640             VARYING WS-CHAR-IDX FROM 1 BY 1
+001650             UNTIL WS-CHAR-IDX > 7
+001660         IF WS-DIGIT-COUNT = ZERO
+001670             SET ENTRY-INVALID TO TRUE
+001680         END-IF
+001690         IF WS-DIGITS-BEFORE > 3 OR WS-DIGITS-AFTER > 1
+001700             SET ENTRY-INVALID TO TRUE
+001710         END-IF.
+001720 1010-EXIT.
+001730     EXIT.
+001740*
+001750******************************************************************
+001760* 1020-LOG-BAD-ENTRY - WRITE ONE LINE TO THE SAME-DAY KEYXCPTN
+001770*                      FILE FOR AN ENTRY THAT DID NOT PARSE OR
+001780*                      DID NOT SATISFY E, G, F, OR P.
+001790******************************************************************
+001800 1020-LOG-BAD-ENTRY.
+001810     ACCEPT WS-BAD-ENTRY-DATE FROM DATE YYYYMMDD.
+001820     ACCEPT WS-BAD-ENTRY-TIME FROM TIME.
+001830     MOVE SPACES TO KEY-EXCEPTION-LINE.
+001840     STRING WS-BAD-ENTRY-DATE " " WS-BAD-ENTRY-TIME
+001850             " REJECTED ENTRY: [" WS-MILEAGE-INPUT "]"
+001860             DELIMITED BY SIZE INTO KEY-EXCEPTION-LINE.
+001870     WRITE KEY-EXCEPTION-LINE.
+001880 1020-EXIT.
+001890     EXIT.
+001900*
+001910******************************************************************
+001920* 1030-EDIT-ONE-CHAR - CLASSIFY ONE CHARACTER OF THE RAW KEYED
+001930*                      ENTRY AS A DIGIT (BEFORE OR AFTER THE
+001940*                      POINT), A DECIMAL POINT, A TRAILING
+001950*                      BLANK, OR SOMETHING ILLEGAL.
+001960******************************************************************
+001970 1030-EDIT-ONE-CHAR.
+001980     EVALUATE WS-MILEAGE-CHAR (WS-CHAR-IDX)
+001990         WHEN "0" THRU "9"
+002000             ADD 1 TO WS-DIGIT-COUNT
+002010             IF WS-DECIMAL-COUNT = ZERO
+002020                 ADD 1 TO WS-DIGITS-BEFORE
+002030             ELSE
+002040                 ADD 1 TO WS-DIGITS-AFTER
+002050             END-IF
+002060         WHEN "."
+002070             ADD 1 TO WS-DECIMAL-COUNT
+002080             IF WS-DECIMAL-COUNT > 1
+002090                 SET ENTRY-INVALID TO TRUE
+002100             END-IF
+002110         WHEN SPACE
+002120             CONTINUE
+002130         WHEN OTHER
+002140             SET ENTRY-INVALID TO TRUE
+002150     END-EVALUATE.
+002160 1030-EXIT.
+002170     EXIT.
+002180*
+002190******************************************************************
+002200* 1090-OPEN-KEY-EXCEPTION-FILE - APPEND TO KEYXCPTN IF IT ALREADY
+002210*                                HOLDS TODAY'S REJECTED ENTRIES,
+002220*                                OR START A FRESH FILE IF IT IS
+002230*                                MISSING OR IS LEFT OVER FROM AN
+002240*                                EARLIER DAY.
+002250******************************************************************
+002260 1090-OPEN-KEY-EXCEPTION-FILE.
+002270     ACCEPT WS-KEYX-TODAY FROM DATE YYYYMMDD.
+002280     OPEN INPUT KEY-EXCEPTION-FILE.
+002290     IF KEYX-FILE-MISSING
+002300         OPEN OUTPUT KEY-EXCEPTION-FILE
+002310     ELSE
+002320         READ KEY-EXCEPTION-FILE
+002330             AT END SET KEYX-FILE-EOF TO TRUE
+002340         END-READ
+002350         IF KEYX-FILE-OK
+002360             MOVE KEY-EXCEPTION-LINE (1:8) TO WS-KEYX-FILE-DATE
+002370         ELSE
+002380             MOVE WS-KEYX-TODAY TO WS-KEYX-FILE-DATE
+002390         END-IF
+002400         CLOSE KEY-EXCEPTION-FILE
+002410         IF WS-KEYX-FILE-DATE = WS-KEYX-TODAY
+002420             OPEN EXTEND KEY-EXCEPTION-FILE
+002430         ELSE
+002440             OPEN OUTPUT KEY-EXCEPTION-FILE.
+002450 1090-EXIT.
+002460     EXIT.
+002470*
+002480******************************************************************
+002490* 2000-MENU-LOOP - OFFER ONE PASS OF THE OPERATOR MENU AND
+002500*                  CARRY OUT WHICHEVER ACTION WAS CHOSEN.
+002510******************************************************************
+002520 2000-MENU-LOOP.
+002530     DISPLAY " ".
+002540     DISPLAY "FLEET FUEL RATING - MAIN MENU".
+002550     DISPLAY "  1. RATE A VALUE KEYED IN AT THE TERMINAL".
+002560     DISPLAY "  2. VIEW THE CURRENT RATING THRESHOLDS".
+002570     DISPLAY "  3. LOOK UP WHAT RATING A VALUE WOULD GET".
+002580     DISPLAY "  4. EDIT A THRESHOLD BOUNDARY".
+002590     DISPLAY "  5. EXIT".
+002600     DISPLAY "ENTER CHOICE (1-5): ".
+002610     ACCEPT WS-MENU-CHOICE.
+002620
+002630     EVALUATE WS-MENU-CHOICE
+002640         WHEN "1"
+002650             PERFORM 2100-RATE-A-VALUE THRU 2100-EXIT
+002660         WHEN "2"
+002670             PERFORM 2200-VIEW-THRESHOLDS THRU 2200-EXIT
+002680         WHEN "3"
+002690             PERFORM 2300-LOOKUP-HYPOTHETICAL THRU 2300-EXIT
+002700         WHEN "4"
+002710             PERFORM 2400-EDIT-THRESHOLD THRU 2400-EXIT
+002720         WHEN "5"
+002730             SET MENU-DONE TO TRUE
+002740         WHEN OTHER
+002750             DISPLAY "INVALID CHOICE - PLEASE SELECT 1-5."
+002760     END-EVALUATE.
+002770 2000-EXIT.
+002780     EXIT.
+002790*
+002800******************************************************************
+002810* 2100-RATE-A-VALUE - THE ORIGINAL LAB EXERCISE: ACCEPT ONE
+002820*                     VALUE AND SHOW HOW THE REGULAR CONDITIONAL,
+002830*                     LEVEL-88 CONDITION NAMES, AND THE TABLE-
+002840*                     DRIVEN LOOKUP EACH RATE IT.
+002850******************************************************************
+002860 2100-RATE-A-VALUE.
+002870     PERFORM 1000-GET-VALID-MILEAGE THRU 1000-EXIT.
+002880
+002890     DISPLAY " ".
+002900
+002910     DISPLAY "REGULAR CONDITIONAL:".
+002920     IF MILEAGE_IN > 0 AND <= 5
+002930         DISPLAY "E"
+002940     ELSE IF MILEAGE_IN > 5 AND <= 10
+002950         DISPLAY "G"
+002960     ELSE IF MILEAGE_IN > 10 AND <= 15
+002970         DISPLAY "F"
+002980     ELSE IF MILEAGE_IN > 15 AND <= 50
+002990         DISPLAY "P1"
+003000     ELSE IF MILEAGE_IN > 50
+003010         DISPLAY "P2".
+003020
+003030     DISPLAY " ".
+003040
+003050     DISPLAY "LEVEL 88 CONDITION NAMES:".
+003060     IF E
+003070         DISPLAY "E"
+003080     ELSE IF G
+003090         DISPLAY "G"
+003100     ELSE IF F
+003110         DISPLAY "F"
+003120     ELSE IF P1
+003130         DISPLAY "P1"
+003140     ELSE IF P2
+003150         DISPLAY "P2".
+003160
+003190
+003200     DISPLAY " ".
+003210
+003220     DISPLAY "CONFIG-DRIVEN (THRESHLD PARAMETER FILE):".
+003230     PERFORM 6000-RATE-FROM-TABLE THRU 6000-EXIT.
+003240     IF WS-TABLE-BAND-CODE = SPACES
+003250         DISPLAY "NONE OF THE CONFIGURED BANDS MATCHED"
+003255         PERFORM 1020-LOG-BAD-ENTRY THRU 1020-EXIT
+003260     ELSE
+003270         STRING "RATING " WS-TABLE-BAND-CODE
+003280             DELIMITED BY SIZE INTO WS-TABLE-RATING
+003290         DISPLAY WS-TABLE-RATING.
+003300 2100-EXIT.
+003310     EXIT.
+003320*
+003330******************************************************************
+003340* 2200-VIEW-THRESHOLDS - LIST EVERY BAND CURRENTLY LOADED IN
+003350*                        THE THRESHOLD-TABLE.
+003360******************************************************************
+003370 2200-VIEW-THRESHOLDS.
+003380     DISPLAY " ".
+003390     DISPLAY "CURRENT RATING THRESHOLDS:".
+003400     DISPLAY "  BAND   LOW       HIGH".
+003410     PERFORM 2210-VIEW-ONE-THRESHOLD THRU 2210-EXIT
+003420         VARYING TH-IDX FROM 1 BY 1
+003430         UNTIL TH-IDX > WS-THRESHOLD-COUNT.
+003440 2200-EXIT.
+003450     EXIT.
+003460*
+003470 2210-VIEW-ONE-THRESHOLD.
+003480     DISPLAY "  " TH-BAND-CODE (TH-IDX)
+003490         "     " TH-LOW (TH-IDX)
+003500         "     " TH-HIGH (TH-IDX).
+003510 2210-EXIT.
+003520     EXIT.
+003530*
+003540******************************************************************
+003550* 2300-LOOKUP-HYPOTHETICAL - SHOW WHAT RATING A HYPOTHETICAL
+003560*                            VALUE WOULD GET WITHOUT RUNNING THE
+003570*                            FULL THREE-STYLE DEMO.
+003580******************************************************************
+003590 2300-LOOKUP-HYPOTHETICAL.
+003600     PERFORM 1000-GET-VALID-MILEAGE THRU 1000-EXIT.
+003610     PERFORM 6000-RATE-FROM-TABLE THRU 6000-EXIT.
+003620     IF WS-TABLE-BAND-CODE = SPACES
+003630         DISPLAY "NONE OF THE CONFIGURED BANDS MATCHED"
+003640     ELSE
+003650         STRING "A VALUE OF " WS-MILEAGE-INPUT " WOULD RATE "
+003660             WS-TABLE-BAND-CODE
+003670             DELIMITED BY SIZE INTO WS-TABLE-RATING
+003680         DISPLAY WS-TABLE-RATING.
+003690 2300-EXIT.
+003700     EXIT.
+003710*
+003720******************************************************************
+003730* 2400-EDIT-THRESHOLD - CHANGE THE LOW/HIGH BOUNDARY FOR ONE
+003740*                       BAND IN MEMORY AND SAVE THE WHOLE TABLE
+003750*                       BACK TO THE THRESHLD PARAMETER FILE.
+003760******************************************************************
+003770 2400-EDIT-THRESHOLD.
+003780     DISPLAY "ENTER THE BAND CODE TO EDIT (E, G, F, P1, P2): ".
+003790     ACCEPT WS-EDIT-BAND-CODE.
+003800
+003810     MOVE "N" TO WS-EDIT-FOUND-SW.
+003820     PERFORM 2410-FIND-ONE-BAND THRU 2410-EXIT
+003830         VARYING TH-IDX FROM 1 BY 1
+003840         UNTIL TH-IDX > WS-THRESHOLD-COUNT
+003850            OR BAND-FOUND.
+003860
+003870     IF NOT BAND-FOUND
+003880         DISPLAY "NO SUCH BAND IN THE CURRENT THRESHOLD TABLE."
+003890     ELSE
+003900         SET TH-IDX TO WS-EDIT-FOUND-IDX
+003910         DISPLAY "ENTER NEW LOW VALUE (000.0-999.9): "
+003920         PERFORM 1000-GET-VALID-MILEAGE THRU 1000-EXIT
+003930         MOVE MILEAGE_IN TO TH-LOW (TH-IDX)
+003940         DISPLAY "ENTER NEW HIGH VALUE (000.0-999.9): "
+003950         PERFORM 1000-GET-VALID-MILEAGE THRU 1000-EXIT
+003960         MOVE MILEAGE_IN TO TH-HIGH (TH-IDX)
+003970         PERFORM 2450-SAVE-THRESHOLDS THRU 2450-EXIT
+003980         DISPLAY "THRESHOLD UPDATED AND SAVED TO THRESHLD.".
+003990 2400-EXIT.
+004000     EXIT.
+004010*
+004020 2410-FIND-ONE-BAND.
+004030     IF TH-BAND-CODE (TH-IDX) = WS-EDIT-BAND-CODE
+004040         SET BAND-FOUND TO TRUE
+004050         SET WS-EDIT-FOUND-IDX TO TH-IDX.
+004060 2410-EXIT.
+004070     EXIT.
+004080*
+004090******************************************************************
+004100* 2450-SAVE-THRESHOLDS - REWRITE THE THRESHLD PARAMETER FILE
+004110*                        FROM THE IN-MEMORY THRESHOLD-TABLE. ONLY
+004120*                        CLOSE THRESHLD FIRST IF 5000-LOAD-
+004130*                        THRESHOLDS LEFT IT OPEN - IT DOES NOT
+004140*                        WHEN THE PARAMETER FILE WAS MISSING.
+004150******************************************************************
+004160 2450-SAVE-THRESHOLDS.
+004170     IF PARM-FILE-OPEN
+004180         CLOSE THRESHOLD-PARM-FILE
+004190         MOVE "N" TO WS-PARM-FILE-OPEN-SW.
+004200     OPEN OUTPUT THRESHOLD-PARM-FILE.
+004210     SET PARM-FILE-OPEN TO TRUE.
+004220     PERFORM 2460-SAVE-ONE-THRESHOLD THRU 2460-EXIT
+004230         VARYING TH-IDX FROM 1 BY 1
+004240         UNTIL TH-IDX > WS-THRESHOLD-COUNT.
+004250     CLOSE THRESHOLD-PARM-FILE.
+004260     MOVE "N" TO WS-PARM-FILE-OPEN-SW.
+004270 2450-EXIT.
+004280     EXIT.
+004290*
+004300 2460-SAVE-ONE-THRESHOLD.
+004310     MOVE TH-BAND-CODE (TH-IDX) TO PARM-BAND-CODE.
+004320     MOVE TH-LOW (TH-IDX)      TO PARM-LOW.
+004330     MOVE TH-HIGH (TH-IDX)     TO PARM-HIGH.
+004340     WRITE PARM-RECORD.
+004350 2460-EXIT.
+004360     EXIT.
+004370*
+004380     COPY RATELOOK.
+004390 END PROGRAM LAB07-PARTA.
