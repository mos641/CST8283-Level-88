@@ -0,0 +1,32 @@
+      ******************************************************************
+      * Copybook: THRESHTB.CPY
+      * Purpose : In-memory table of the E/G/F/P rating breakpoints,
+      *           loaded from the external threshold parameter file at
+      *           the start of a run. This is the table-driven, config-
+      *           adjustable counterpart to the compiled-in 88-level
+      *           ranges in RATEFLDS.CPY - the 88-levels stay as the
+      *           factory-default/demo bands, this table is what
+      *           actually drives a run's ratings once a parameter
+      *           file is present.
+      ******************************************************************
+      *--------------------------------------------------------------
+      * Modification History
+      *   DATE       BY    DESCRIPTION
+      *   ---------- ----- ----------------------------------------
+      *   2026-08-09 MAA   Original - 4 bands (E/G/F/P).
+      *   2026-08-09 MAA   Widened TH-LOW/TH-HIGH to PIC 9(03)V9(01)
+      *                    to match the widened sensor reading.
+      *   2026-08-09 MAA   Widened the table from 4 to 5 bands to
+      *                    carry the split P1/P2 bands.
+      ******************************************************************
+       01  THRESHOLD-TABLE.
+           05  TH-ENTRY                OCCURS 5 TIMES
+                                        INDEXED BY TH-IDX.
+               10  TH-BAND-CODE        PIC X(02).
+               10  TH-LOW              PIC 9(03)V9(01).
+               10  TH-HIGH             PIC 9(03)V9(01).
+
+       01  THRESHOLD-WORK-FIELDS.
+           05  WS-THRESHOLD-COUNT      PIC 9(02) COMP VALUE ZERO.
+           05  WS-TABLE-BAND-CODE      PIC X(02) VALUE SPACES.
+           05  WS-TABLE-RATING         PIC X(40) VALUE SPACES.
