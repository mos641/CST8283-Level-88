@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: CHKPEXC.CPY
+      * Purpose : One exception-table detail row, checkpointed to the
+      *           side so a run that is interrupted and resumed can
+      *           rebuild WS-EXCEPTION-ENTRY exactly as it stood before
+      *           the interruption instead of printing blank/zero
+      *           detail lines for the readings rated before the
+      *           restart.
+      ******************************************************************
+      *--------------------------------------------------------------
+      * Modification History
+      *   DATE       BY    DESCRIPTION
+      *   ---------- ----- ----------------------------------------
+      *   2026-08-09 MAA   Original.
+      ******************************************************************
+       01  CHECKPOINT-EXCEPTION-RECORD.
+           05  CE-VEHICLE-ID           PIC X(06).
+           05  CE-READING-DATE         PIC 9(08).
+           05  CE-FUEL-VALUE           PIC 9(03)V9(01).
