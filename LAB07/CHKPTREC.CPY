@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Copybook: CHKPTREC.CPY
+      * Purpose : One checkpoint record for LAB07-BATCH - how many
+      *           readings had been read/rated, and the running band
+      *           counts, as of the last reading fully processed. Lets
+      *           a run that was interrupted partway through the
+      *           nightly extract pick back up where it left off
+      *           instead of rerating readings it already rated.
+      ******************************************************************
+      *--------------------------------------------------------------
+      * Modification History
+      *   DATE       BY    DESCRIPTION
+      *   ---------- ----- ----------------------------------------
+      *   2026-08-09 MAA   Original.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CP-RECORDS-READ         PIC 9(07).
+           05  CP-RECORDS-RATED        PIC 9(07).
+           05  CP-COUNT-E              PIC 9(07).
+           05  CP-COUNT-G              PIC 9(07).
+           05  CP-COUNT-F              PIC 9(07).
+           05  CP-COUNT-P1             PIC 9(07).
+           05  CP-COUNT-P2             PIC 9(07).
+           05  CP-COUNT-EXCEPTION      PIC 9(07).
