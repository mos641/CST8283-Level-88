@@ -0,0 +1,730 @@
+000010******************************************************************
+000020* Author......: Mostapha A
+000030* Installation: Fleet Operations - Dispatch Systems
+000040* Date-Written: 2026-08-09
+000050* Purpose.....: Batch fuel rating run against the nightly fleet
+000060*               readings extract. Rates every vehicle reading in
+000070*               the extract using the same E/G/F/P bands as
+000080*               LAB07-PARTA and writes a rated output file, so
+000090*               the whole fleet is rated unattended before the
+000100*               morning dispatch meeting instead of one reading
+000110*               at a time at a keyboard.
+000120*--------------------------------------------------------------
+000130* Modification History
+000140*   DATE       BY    DESCRIPTION
+000150*   ---------- ----- ----------------------------------------
+000160*   2026-08-09 MAA   Original batch version of LAB07-PARTA.
+000170*   2026-08-09 MAA   Checkpoint/restart support - the run counts
+000180*                    and band totals are saved to CHKPOINT after
+000190*                    every reading, and a run that starts up with
+000200*                    a non-empty CHKPOINT skips straight past the
+000210*                    readings already rated instead of rerating
+000220*                    them, so an interrupted overnight run can be
+000230*                    resubmitted and finish inside the dispatch
+000240*                    window. CHKPOINT is emptied out once a run
+000250*                    completes cleanly.
+000260*   2026-08-09 MAA   FUEL-EXTRACT-FILE now fails gracefully (a
+000270*                    message and a clean STOP RUN) instead of
+000280*                    abending when FUELEXT is missing. Exception
+000290*                    rows are now also checkpointed to CHKPEXC as
+000300*                    they are logged, and rebuilt from it on a
+000310*                    restart, so the end-of-run exception report
+000320*                    is correct even after an interrupted run.
+000330*                    Fuel values written to AUDITLOG and RATERPT
+000340*                    now show their decimal point instead of the
+000350*                    raw unedited digits.
+000355*   2026-08-09 MAA   A checkpoint-frequency change tried earlier
+000356*                    the same day let up to 24 readings get
+000357*                    re-rated and re-logged to FUELOUT/AUDITLOG
+000358*                    on a restart, and let a replayed reading's
+000359*                    VEHHIST entry be appended twice - backed out,
+000360*                    CHKPOINT is again written after every single
+000361*                    rating so a restart resumes exactly where it
+000362*                    left off. FUELOUT, RATERPT, and AUDITLOG now
+000363*                    carry a FILE STATUS the same as the other
+000364*                    files this program writes through, and
+000365*                    1000-INITIALIZE aborts cleanly instead of
+000366*                    pressing on if FUELOUT or AUDITLOG fail to
+000367*                    open on a restart.
+000368*   2026-08-09 MAA   OPEN EXTEND on a restart does not create
+000369*                    FUELOUT/AUDITLOG when the checkpoint survived
+000370*                    but the output file itself did not, so
+000371*                    1000-INITIALIZE now falls back to OPEN OUTPUT
+000372*                    on either file the same way
+000373*                    2205-APPEND-EXCEPTION-CHECKPOINT already does
+000374*                    for CHKPEXC, instead of aborting a run that
+000375*                    could otherwise have resumed. 9000-TERMINATE
+000376*                    no longer clears CHKPOINT/CHKPEXC when the
+000377*                    output files never actually opened, so an
+000378*                    aborted invocation cannot wipe out a prior
+000379*                    run's resume state.
+000400******************************************************************
+000410 IDENTIFICATION DIVISION.
+000420*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000430 PROGRAM-ID. LAB07-BATCH.
+000440 AUTHOR. MOSTAPHA A.
+000450 INSTALLATION. FLEET OPERATIONS - DISPATCH SYSTEMS.
+000460 DATE-WRITTEN. 2026-08-09.
+000470 DATE-COMPILED.
+000480 ENVIRONMENT DIVISION.
+000490*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000500 CONFIGURATION SECTION.
+000510*-----------------------
+000540 INPUT-OUTPUT SECTION.
+000550*-----------------------
+000560 FILE-CONTROL.
+000570     SELECT FUEL-EXTRACT-FILE ASSIGN TO "FUELEXT"
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS WS-EXTRACT-STATUS.
+000600
+000610     SELECT FUEL-RATED-FILE ASSIGN TO "FUELOUT"
+000620         ORGANIZATION IS LINE SEQUENTIAL
+000625         FILE STATUS IS WS-RATED-STATUS.
+000630
+000640     SELECT RATE-REPORT-FILE ASSIGN TO "RATERPT"
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000655         FILE STATUS IS WS-RPT-STATUS.
+000660
+000670     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000680         ORGANIZATION IS LINE SEQUENTIAL
+000685         FILE STATUS IS WS-AUDIT-STATUS.
+000690
+000700     SELECT THRESHOLD-PARM-FILE ASSIGN TO "THRESHLD"
+000710         ORGANIZATION IS LINE SEQUENTIAL
+000720         FILE STATUS IS WS-PARM-STATUS.
+000730
+000740     SELECT VEHICLE-HISTORY-FILE ASSIGN TO "VEHHIST"
+000750         ORGANIZATION IS INDEXED
+000760         ACCESS MODE IS DYNAMIC
+000770         RECORD KEY IS VH-VEHICLE-ID
+000780         FILE STATUS IS WS-VEHHIST-STATUS.
+000790
+000800     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+000810         ORGANIZATION IS LINE SEQUENTIAL
+000820         FILE STATUS IS WS-CHKPT-STATUS.
+000830
+000840     SELECT CHECKPOINT-EXCEPTION-FILE ASSIGN TO "CHKPEXC"
+000850         ORGANIZATION IS LINE SEQUENTIAL
+000860         FILE STATUS IS WS-CHKPEXC-STATUS.
+000870 DATA DIVISION.
+000880*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+000890 FILE SECTION.
+000900*-----------------------
+000910 FD  FUEL-EXTRACT-FILE
+000920     RECORD CONTAINS 20 CHARACTERS.
+000930     COPY FUELREC REPLACING FUEL-READING-RECORD BY
+000940         FUEL-EXTRACT-RECORD.
+000950
+000960 FD  FUEL-RATED-FILE
+000970     RECORD CONTAINS 20 CHARACTERS.
+000980     COPY FUELREC REPLACING FUEL-READING-RECORD BY
+000990         FUEL-RATED-RECORD.
+001000
+001010 FD  RATE-REPORT-FILE
+001020     RECORD CONTAINS 80 CHARACTERS.
+001030 01  RPT-LINE                   PIC X(80).
+001040
+001050 FD  AUDIT-LOG-FILE
+001060     RECORD CONTAINS 80 CHARACTERS.
+001070 01  AUDIT-LINE                 PIC X(80).
+001080
+001090 FD  THRESHOLD-PARM-FILE
+001100     RECORD CONTAINS 12 CHARACTERS.
+001110     COPY PARMREC.
+001120
+001130 FD  VEHICLE-HISTORY-FILE
+001140     RECORD CONTAINS 106 CHARACTERS.
+001150     COPY VEHHIST.
+001160
+001170 FD  CHECKPOINT-FILE
+001180     RECORD CONTAINS 56 CHARACTERS.
+001190     COPY CHKPTREC.
+001200
+001210 FD  CHECKPOINT-EXCEPTION-FILE
+001220     RECORD CONTAINS 18 CHARACTERS.
+001230     COPY CHKPEXC.
+001240*-----------------------
+001250 WORKING-STORAGE SECTION.
+001260*-----------------------
+001270     COPY RATEFLDS.
+001280
+001290 01  EXTRACT-FILE-SWITCHES.
+001300     05  WS-EXTRACT-STATUS       PIC X(02) VALUE SPACES.
+001310         88  EXTRACT-FILE-OK     VALUE "00".
+001320         88  EXTRACT-FILE-EOF    VALUE "10".
+001330         88  EXTRACT-FILE-MISSING VALUE "35".
+001332
+001333 01  RATED-FILE-SWITCHES.
+001334     05  WS-RATED-STATUS         PIC X(02) VALUE SPACES.
+001335         88  RATED-FILE-OK       VALUE "00".
+001336         88  RATED-FILE-MISSING  VALUE "35".
+001337
+001338 01  RPT-FILE-SWITCHES.
+001339     05  WS-RPT-STATUS           PIC X(02) VALUE SPACES.
+001340         88  RPT-FILE-OK         VALUE "00".
+001341         88  RPT-FILE-MISSING    VALUE "35".
+001342
+001343 01  AUDIT-FILE-SWITCHES.
+001344     05  WS-AUDIT-STATUS         PIC X(02) VALUE SPACES.
+001345         88  AUDIT-FILE-OK       VALUE "00".
+001346         88  AUDIT-FILE-MISSING  VALUE "35".
+001347
+001350 01  PARM-FILE-SWITCHES.
+001360     05  WS-PARM-STATUS          PIC X(02) VALUE SPACES.
+001370         88  PARM-FILE-OK        VALUE "00".
+001380         88  PARM-FILE-EOF       VALUE "10".
+001390         88  PARM-FILE-MISSING   VALUE "35".
+001400     05  WS-PARM-FILE-OPEN-SW    PIC X(01) VALUE "N".
+001410         88  PARM-FILE-OPEN      VALUE "Y".
+001420
+001430     COPY THRESHTB.
+001440
+001450 01  VEHHIST-SWITCHES.
+001460     05  WS-VEHHIST-STATUS       PIC X(02) VALUE SPACES.
+001470         88  VEHHIST-OK          VALUE "00".
+001480         88  VEHHIST-NOT-FOUND   VALUE "23".
+001490         88  VEHHIST-FILE-MISSING VALUE "35".
+001500
+001510 01  CHECKPOINT-SWITCHES.
+001520     05  WS-CHKPT-STATUS         PIC X(02) VALUE SPACES.
+001530         88  CHKPT-FILE-OK       VALUE "00".
+001540         88  CHKPT-FILE-EOF      VALUE "10".
+001550         88  CHKPT-FILE-MISSING  VALUE "35".
+001560
+001570 01  CHECKPOINT-EXCEPTION-SWITCHES.
+001580     05  WS-CHKPEXC-STATUS       PIC X(02) VALUE SPACES.
+001590         88  CHKPEXC-FILE-OK     VALUE "00".
+001600         88  CHKPEXC-FILE-EOF    VALUE "10".
+001610         88  CHKPEXC-FILE-MISSING VALUE "35".
+001620
+001630 01  BATCH-SWITCHES.
+001640     05  WS-EOF-SW           PIC X(01) VALUE "N".
+001650         88  END-OF-FILE     VALUE "Y".
+001652     05  WS-OUTPUT-OPEN-SW   PIC X(01) VALUE "Y".
+001654         88  OUTPUT-FILES-OPEN VALUE "Y".
+001660
+001670 01  BATCH-COUNTERS.
+001680     05  WS-RECORDS-READ     PIC 9(07) COMP VALUE ZERO.
+001690     05  WS-RECORDS-RATED    PIC 9(07) COMP VALUE ZERO.
+001700     05  WS-SKIP-IDX         PIC 9(07) COMP VALUE ZERO.
+001710     05  WS-CHKPEXC-IDX      PIC 9(04) COMP VALUE ZERO.
+001720
+001780 01  RATING-BAND-COUNTERS.
+001790     05  WS-COUNT-E          PIC 9(07) COMP VALUE ZERO.
+001800     05  WS-COUNT-G          PIC 9(07) COMP VALUE ZERO.
+001810     05  WS-COUNT-F          PIC 9(07) COMP VALUE ZERO.
+001820     05  WS-COUNT-P1         PIC 9(07) COMP VALUE ZERO.
+001830     05  WS-COUNT-P2         PIC 9(07) COMP VALUE ZERO.
+001840     05  WS-COUNT-EXCEPTION  PIC 9(07) COMP VALUE ZERO.
+001850
+001860 01  EXCEPTION-TABLE.
+001870     05  WS-EXCEPTION-MAX    PIC 9(04) COMP VALUE 500.
+001880     05  WS-EXCEPTION-ENTRY  OCCURS 500 TIMES
+001890                             INDEXED BY EX-IDX.
+001900         10  WE-VEHICLE-ID       PIC X(06).
+001910         10  WE-READING-DATE     PIC 9(08).
+001920         10  WE-FUEL-VALUE       PIC 9(03)V9(01).
+001930
+001940 01  REPORT-WORK-FIELDS.
+001950     05  WS-RPT-COUNT-ED     PIC ZZZ,ZZ9.
+001960     05  WS-RPT-VALUE-ED     PIC ZZ9.9.
+001970
+001980 01  AUDIT-WORK-FIELDS.
+001990     05  WS-AUDIT-TIMESTAMP.
+002000         10  WS-AUDIT-DATE       PIC 9(08).
+002010         10  WS-AUDIT-TIME       PIC 9(08).
+002020     05  WS-AUDIT-RATING         PIC X(02).
+002030     05  WS-AUDIT-VALUE-ED       PIC ZZ9.9.
+002040*-----------------------
+002050 PROCEDURE DIVISION.
+002060*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+002070 0000-MAINLINE.
+002080     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002090
+002100     IF EXTRACT-FILE-MISSING
+002110         DISPLAY "LAB07-BATCH - FUELEXT NOT FOUND - RUN ABORTED, "
+002120             "NOTHING RATED."
+002130     ELSE
+002140         PERFORM 2000-PROCESS-READING THRU 2000-EXIT
+002150             UNTIL END-OF-FILE
+002160         PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002170
+002180     STOP RUN.
+002190*
+002200*-----------------------------------------------------------
+002210* 1000-INITIALIZE - OPEN THE EXTRACT AND RATED FILES AND
+002220*                   PRIME THE READ.
+002230*-----------------------------------------------------------
+002240 1000-INITIALIZE.
+002250     PERFORM 5000-LOAD-THRESHOLDS THRU 5000-EXIT.
+002260     PERFORM 1060-READ-CHECKPOINT THRU 1060-EXIT.
+002270     PERFORM 1065-READ-CHECKPOINT-EXCEPTIONS THRU 1065-EXIT.
+002280
+002290     OPEN INPUT FUEL-EXTRACT-FILE.
+002300     IF EXTRACT-FILE-MISSING
+002310         GO TO 1000-EXIT.
+002320
+002330     IF WS-RECORDS-READ > ZERO
+002340         OPEN EXTEND FUEL-RATED-FILE
+002341         IF RATED-FILE-MISSING
+002342             OPEN OUTPUT FUEL-RATED-FILE
+002343         END-IF
+002344         OPEN EXTEND AUDIT-LOG-FILE
+002345         IF AUDIT-FILE-MISSING
+002346             OPEN OUTPUT AUDIT-LOG-FILE
+002347         END-IF
+002360         DISPLAY "LAB07-BATCH - RESUMING FROM CHECKPOINT AFTER "
+002370             WS-RECORDS-READ " READINGS"
+002380     ELSE
+002390         OPEN OUTPUT FUEL-RATED-FILE
+002400         OPEN OUTPUT AUDIT-LOG-FILE.
+002405     IF NOT RATED-FILE-OK OR NOT AUDIT-FILE-OK
+002406         DISPLAY "LAB07-BATCH - CANNOT OPEN FUELOUT/AUDITLOG"
+002407             " - RUN ABORTED."
+002408         MOVE "N" TO WS-OUTPUT-OPEN-SW
+002409         SET END-OF-FILE TO TRUE
+002410         GO TO 1000-EXIT.
+002411     PERFORM 1050-OPEN-HISTORY-FILE THRU 1050-EXIT.
+002420     PERFORM 1070-SKIP-PROCESSED-RECORDS THRU 1070-EXIT.
+002430
+002440     PERFORM 2900-READ-EXTRACT THRU 2900-EXIT.
+002450 1000-EXIT.
+002460     EXIT.
+002470*
+002480*-----------------------------------------------------------
+002490* 1050-OPEN-HISTORY-FILE - OPEN THE VEHICLE HISTORY FILE FOR
+002500*                          UPDATE, CREATING IT EMPTY THE
+002510*                          FIRST TIME THE BATCH RUN IS EVER
+002520*                          EXECUTED.
+002530*-----------------------------------------------------------
+002540 1050-OPEN-HISTORY-FILE.
+002550     OPEN I-O VEHICLE-HISTORY-FILE.
+002560     IF VEHHIST-FILE-MISSING
+002570         OPEN OUTPUT VEHICLE-HISTORY-FILE
+002580         CLOSE VEHICLE-HISTORY-FILE
+002590         OPEN I-O VEHICLE-HISTORY-FILE.
+002600 1050-EXIT.
+002610     EXIT.
+002620*
+002630*-----------------------------------------------------------
+002640* 1060-READ-CHECKPOINT - RESTORE THE RUNNING COUNTS FROM A
+002650*                        PRIOR, INTERRUPTED RUN, OR START AT
+002660*                        ZERO IF THERE IS NO CHECKPOINT FILE
+002670*                        OR IT IS EMPTY.
+002680*-----------------------------------------------------------
+002690 1060-READ-CHECKPOINT.
+002700     MOVE ZERO TO WS-RECORDS-READ WS-RECORDS-RATED
+002710         WS-COUNT-E WS-COUNT-G WS-COUNT-F WS-COUNT-P1
+002720         WS-COUNT-P2 WS-COUNT-EXCEPTION.
+002730
+002740     OPEN INPUT CHECKPOINT-FILE.
+002750     IF NOT CHKPT-FILE-MISSING
+002760         READ CHECKPOINT-FILE
+002770             AT END SET CHKPT-FILE-EOF TO TRUE
+002780         END-READ
+002790         IF CHKPT-FILE-OK
+002800             MOVE CP-RECORDS-READ TO WS-RECORDS-READ
+002810             MOVE CP-RECORDS-RATED TO WS-RECORDS-RATED
+002820             MOVE CP-COUNT-E TO WS-COUNT-E
+002830             MOVE CP-COUNT-G TO WS-COUNT-G
+002840             MOVE CP-COUNT-F TO WS-COUNT-F
+002850             MOVE CP-COUNT-P1 TO WS-COUNT-P1
+002860             MOVE CP-COUNT-P2 TO WS-COUNT-P2
+002870             MOVE CP-COUNT-EXCEPTION TO WS-COUNT-EXCEPTION
+002880         END-IF
+002890         CLOSE CHECKPOINT-FILE.
+002900 1060-EXIT.
+002910     EXIT.
+002920*
+002930*-----------------------------------------------------------
+002940* 1065-READ-CHECKPOINT-EXCEPTIONS - ON A RESUMED RUN, REBUILD
+002950*                                   THE IN-MEMORY EXCEPTION-
+002960*                                   TABLE FROM THE CHKPEXC SIDE
+002970*                                   FILE SO THE END-OF-RUN
+002980*                                   REPORT CAN STILL LIST EVERY
+002990*                                   EXCEPTION FROM BEFORE THE
+003000*                                   RESTART, NOT JUST THE COUNT.
+003010*-----------------------------------------------------------
+003020 1065-READ-CHECKPOINT-EXCEPTIONS.
+003030     IF WS-COUNT-EXCEPTION = ZERO
+003040         GO TO 1065-EXIT.
+003050
+003060     MOVE ZERO TO WS-CHKPEXC-IDX.
+003070     OPEN INPUT CHECKPOINT-EXCEPTION-FILE.
+003080     IF CHKPEXC-FILE-MISSING
+003090         GO TO 1065-EXIT.
+003100
+003110     PERFORM 1066-READ-CHECKPOINT-EXCEPTION THRU 1066-EXIT.
+003120     PERFORM UNTIL CHKPEXC-FILE-EOF
+003130         ADD 1 TO WS-CHKPEXC-IDX
+003140         IF WS-CHKPEXC-IDX NOT > WS-EXCEPTION-MAX
+003150             SET EX-IDX TO WS-CHKPEXC-IDX
+003160             MOVE CE-VEHICLE-ID TO WE-VEHICLE-ID (EX-IDX)
+003170             MOVE CE-READING-DATE TO WE-READING-DATE (EX-IDX)
+003180             MOVE CE-FUEL-VALUE TO WE-FUEL-VALUE (EX-IDX)
+003190         END-IF
+003200         PERFORM 1066-READ-CHECKPOINT-EXCEPTION THRU 1066-EXIT
+003210     END-PERFORM.
+003220     CLOSE CHECKPOINT-EXCEPTION-FILE.
+003230 1065-EXIT.
+003240     EXIT.
+003250*
+003260 1066-READ-CHECKPOINT-EXCEPTION.
+003270     READ CHECKPOINT-EXCEPTION-FILE
+003280         AT END SET CHKPEXC-FILE-EOF TO TRUE.
+003290 1066-EXIT.
+003300     EXIT.
+003310*
+003320*-----------------------------------------------------------
+003330* 1070-SKIP-PROCESSED-RECORDS - ON A RESUMED RUN, READ PAST
+003340*                               THE READINGS THE CHECKPOINT
+003350*                               SAYS WERE ALREADY RATED, SO
+003360*                               THE MAIN LOOP PICKS UP WITH
+003370*                               THE NEXT UNPROCESSED READING.
+003380*-----------------------------------------------------------
+003390 1070-SKIP-PROCESSED-RECORDS.
+003400     PERFORM 1080-SKIP-ONE-RECORD THRU 1080-EXIT
+003410         VARYING WS-SKIP-IDX FROM 1 BY 1
+003420         UNTIL WS-SKIP-IDX > WS-RECORDS-READ
+003430            OR END-OF-FILE.
+003440 1070-EXIT.
+003450     EXIT.
+003460*
+003470 1080-SKIP-ONE-RECORD.
+003480     READ FUEL-EXTRACT-FILE
+003490         AT END SET END-OF-FILE TO TRUE.
+003500 1080-EXIT.
+003510     EXIT.
+003520*
+003530*-----------------------------------------------------------
+003540* 2000-PROCESS-READING - RATE ONE VEHICLE READING USING THE
+003550*                        SAME E/G/F/P LOGIC AS LAB07-PARTA
+003560*                        AND WRITE IT TO THE RATED FILE.
+003570*-----------------------------------------------------------
+003580 2000-PROCESS-READING.
+003590     ADD 1 TO WS-RECORDS-READ.
+003600
+003610     MOVE FR-FUEL-VALUE OF FUEL-EXTRACT-RECORD TO MILEAGE_IN.
+003620
+003630     PERFORM 2100-RATE-READING THRU 2100-EXIT.
+003640
+003650     MOVE FR-VEHICLE-ID OF FUEL-EXTRACT-RECORD
+003660         TO FR-VEHICLE-ID OF FUEL-RATED-RECORD.
+003670     MOVE FR-READING-DATE OF FUEL-EXTRACT-RECORD
+003680         TO FR-READING-DATE OF FUEL-RATED-RECORD.
+003690     MOVE FR-FUEL-VALUE OF FUEL-EXTRACT-RECORD
+003700         TO FR-FUEL-VALUE OF FUEL-RATED-RECORD.
+003710
+003720     WRITE FUEL-RATED-RECORD.
+003730     ADD 1 TO WS-RECORDS-RATED.
+003740
+003780     PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT.
+003800
+003810     PERFORM 2900-READ-EXTRACT THRU 2900-EXIT.
+003820 2000-EXIT.
+003830     EXIT.
+003840*
+003850*-----------------------------------------------------------
+003860* 2100-RATE-READING - RATE AGAINST THE THRESHOLD-TABLE LOADED
+003870*                     FROM THE THRESHLD PARAMETER FILE, SO
+003880*                     OPS CAN MOVE A CUTOFF WITHOUT A
+003890*                     RECOMPILE. SAME RULES AS LAB07-PARTA.
+003900*-----------------------------------------------------------
+003910 2100-RATE-READING.
+003920     PERFORM 6000-RATE-FROM-TABLE THRU 6000-EXIT.
+003930     MOVE WS-TABLE-BAND-CODE TO FR-RATING-CODE OF
+003940         FUEL-RATED-RECORD.
+003950
+003960     IF WS-TABLE-BAND-CODE = "E"
+003970         ADD 1 TO WS-COUNT-E
+003980     ELSE IF WS-TABLE-BAND-CODE = "G"
+003990         ADD 1 TO WS-COUNT-G
+004000     ELSE IF WS-TABLE-BAND-CODE = "F"
+004010         ADD 1 TO WS-COUNT-F
+004020     ELSE IF WS-TABLE-BAND-CODE = "P1"
+004030         ADD 1 TO WS-COUNT-P1
+004040     ELSE IF WS-TABLE-BAND-CODE = "P2"
+004050         ADD 1 TO WS-COUNT-P2
+004060     ELSE
+004070         PERFORM 2200-LOG-EXCEPTION THRU 2200-EXIT.
+004080
+004090     MOVE FR-RATING-CODE OF FUEL-RATED-RECORD TO WS-AUDIT-RATING.
+004100     PERFORM 2250-WRITE-AUDIT THRU 2250-EXIT.
+004110     PERFORM 2300-UPDATE-HISTORY THRU 2300-EXIT.
+004120 2100-EXIT.
+004130     EXIT.
+004140*
+004150*-----------------------------------------------------------
+004160* 2200-LOG-EXCEPTION - A READING FELL OUTSIDE E/G/F/P. SAVE
+004170*                      IT FOR THE EXCEPTION SECTION OF THE
+004180*                      END-OF-RUN REPORT, AND CHECKPOINT THE
+004190*                      DETAIL ROW SO A RESTART CAN REBUILD IT.
+004200*-----------------------------------------------------------
+004210 2200-LOG-EXCEPTION.
+004220     ADD 1 TO WS-COUNT-EXCEPTION.
+004230     IF WS-COUNT-EXCEPTION NOT > WS-EXCEPTION-MAX
+004240         SET EX-IDX TO WS-COUNT-EXCEPTION
+004250         MOVE FR-VEHICLE-ID OF FUEL-EXTRACT-RECORD
+004260             TO WE-VEHICLE-ID (EX-IDX)
+004270         MOVE FR-READING-DATE OF FUEL-EXTRACT-RECORD
+004280             TO WE-READING-DATE (EX-IDX)
+004290         MOVE FR-FUEL-VALUE OF FUEL-EXTRACT-RECORD
+004300             TO WE-FUEL-VALUE (EX-IDX)
+004310         PERFORM 2205-APPEND-EXCEPTION-CHECKPOINT THRU 2205-EXIT.
+004320 2200-EXIT.
+004330     EXIT.
+004340*
+004350*-----------------------------------------------------------
+004360* 2205-APPEND-EXCEPTION-CHECKPOINT - ADD ONE EXCEPTION DETAIL
+004370*                                    ROW TO THE CHKPEXC SIDE
+004380*                                    FILE, CREATING IT THE
+004390*                                    FIRST TIME IT IS NEEDED.
+004400*-----------------------------------------------------------
+004410 2205-APPEND-EXCEPTION-CHECKPOINT.
+004420     OPEN EXTEND CHECKPOINT-EXCEPTION-FILE.
+004430     IF CHKPEXC-FILE-MISSING
+004440         OPEN OUTPUT CHECKPOINT-EXCEPTION-FILE.
+004450     MOVE WE-VEHICLE-ID (EX-IDX)   TO CE-VEHICLE-ID.
+004460     MOVE WE-READING-DATE (EX-IDX) TO CE-READING-DATE.
+004470     MOVE WE-FUEL-VALUE (EX-IDX)   TO CE-FUEL-VALUE.
+004480     WRITE CHECKPOINT-EXCEPTION-RECORD.
+004490     CLOSE CHECKPOINT-EXCEPTION-FILE.
+004500 2205-EXIT.
+004510     EXIT.
+004520*
+004530*-----------------------------------------------------------
+004540* 2250-WRITE-AUDIT - RECORD WHAT WAS SEEN AND WHICH RULE
+004550*                    FIRED FOR THIS READING, DATE/TIME
+004560*                    STAMPED, SO A DISPUTED RATING CAN BE
+004570*                    TRACED BACK LATER.
+004580*-----------------------------------------------------------
+004590 2250-WRITE-AUDIT.
+004600     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+004610     ACCEPT WS-AUDIT-TIME FROM TIME.
+004620     MOVE FR-FUEL-VALUE OF FUEL-EXTRACT-RECORD
+004621         TO WS-AUDIT-VALUE-ED.
+004630
+004640     MOVE SPACES TO AUDIT-LINE.
+004650     STRING FR-VEHICLE-ID OF FUEL-EXTRACT-RECORD
+004660         " " FR-READING-DATE OF FUEL-EXTRACT-RECORD
+004670         " " WS-AUDIT-VALUE-ED
+004680         " " WS-AUDIT-RATING
+004690         " " WS-AUDIT-DATE
+004700         " " WS-AUDIT-TIME
+004710         DELIMITED BY SIZE INTO AUDIT-LINE.
+004720     WRITE AUDIT-LINE.
+004730 2250-EXIT.
+004740     EXIT.
+004750*
+004760*-----------------------------------------------------------
+004770* 2300-UPDATE-HISTORY - KEEP THE VEHICLE'S ROLLING HISTORY
+004780*                       RECORD CURRENT SO A LOOKUP CAN SHOW
+004790*                       ITS LAST SEVEN RATINGS.
+004800*-----------------------------------------------------------
+004810 2300-UPDATE-HISTORY.
+004820     MOVE FR-VEHICLE-ID OF FUEL-EXTRACT-RECORD TO VH-VEHICLE-ID.
+004830     READ VEHICLE-HISTORY-FILE
+004840         INVALID KEY
+004850             MOVE ZERO TO VH-HISTORY-COUNT.
+004860
+004870     PERFORM 2310-APPEND-HISTORY-ENTRY THRU 2310-EXIT.
+004880
+004890     IF VEHHIST-NOT-FOUND
+004900         WRITE VEHICLE-HISTORY-RECORD
+004910     ELSE
+004920         REWRITE VEHICLE-HISTORY-RECORD.
+004930 2300-EXIT.
+004940     EXIT.
+004950*
+004960*-----------------------------------------------------------
+004970* 2310-APPEND-HISTORY-ENTRY - ADD TODAY'S READING AS THE
+004980*                             NEWEST ENTRY, DROPPING THE
+004990*                             OLDEST ONE ONCE THE SEVEN-ENTRY
+005000*                             WINDOW IS FULL.
+005010*-----------------------------------------------------------
+005020 2310-APPEND-HISTORY-ENTRY.
+005030     IF VH-HISTORY-COUNT < 7
+005040         ADD 1 TO VH-HISTORY-COUNT
+005050     ELSE
+005060         PERFORM 2320-SHIFT-ONE-ENTRY THRU 2320-EXIT
+005070             VARYING VH-IDX FROM 1 BY 1
+005080             UNTIL VH-IDX > 6.
+005090
+005100     SET VH-IDX TO VH-HISTORY-COUNT.
+005110     MOVE FR-READING-DATE OF FUEL-EXTRACT-RECORD
+005120         TO VH-READING-DATE (VH-IDX).
+005130     MOVE FR-FUEL-VALUE OF FUEL-EXTRACT-RECORD
+005140         TO VH-FUEL-VALUE (VH-IDX).
+005150     MOVE FR-RATING-CODE OF FUEL-RATED-RECORD
+005160         TO VH-RATING-CODE (VH-IDX).
+005170 2310-EXIT.
+005180     EXIT.
+005190*
+005200*-----------------------------------------------------------
+005210* 2320-SHIFT-ONE-ENTRY - MOVE ONE ENTRY DOWN TO MAKE ROOM
+005220*                        FOR THE NEWEST READING.
+005230*-----------------------------------------------------------
+005240 2320-SHIFT-ONE-ENTRY.
+005250     MOVE VH-HISTORY-ENTRY (VH-IDX + 1)
+005260         TO VH-HISTORY-ENTRY (VH-IDX).
+005270 2320-EXIT.
+005280     EXIT.
+005290*
+005300*-----------------------------------------------------------
+005310* 2400-WRITE-CHECKPOINT - SAVE HOW FAR THE RUN HAS GOTTEN, SO
+005320*                         A RESTART AFTER AN INTERRUPTION CAN
+005330*                         SKIP EVERY READING ALREADY RATED
+005340*                         INSTEAD OF RATING IT TWICE. CALLED
+005350*                         AFTER EVERY SINGLE RATING SO A RESTART
+005360*                         NEVER RE-RATES OR RE-LOGS A READING
+005370*                         THAT ALREADY WENT THROUGH.
+005390*-----------------------------------------------------------
+005400 2400-WRITE-CHECKPOINT.
+005410     OPEN OUTPUT CHECKPOINT-FILE.
+005420     MOVE WS-RECORDS-READ  TO CP-RECORDS-READ.
+005430     MOVE WS-RECORDS-RATED TO CP-RECORDS-RATED.
+005440     MOVE WS-COUNT-E       TO CP-COUNT-E.
+005450     MOVE WS-COUNT-G       TO CP-COUNT-G.
+005460     MOVE WS-COUNT-F       TO CP-COUNT-F.
+005470     MOVE WS-COUNT-P1      TO CP-COUNT-P1.
+005480     MOVE WS-COUNT-P2      TO CP-COUNT-P2.
+005490     MOVE WS-COUNT-EXCEPTION TO CP-COUNT-EXCEPTION.
+005500     WRITE CHECKPOINT-RECORD.
+005510     CLOSE CHECKPOINT-FILE.
+005520 2400-EXIT.
+005530     EXIT.
+005540*
+005550*-----------------------------------------------------------
+005560* 2900-READ-EXTRACT - READ THE NEXT READING, SETTING THE
+005570*                     END-OF-FILE SWITCH WHEN EXHAUSTED.
+005580*-----------------------------------------------------------
+005590 2900-READ-EXTRACT.
+005600     READ FUEL-EXTRACT-FILE
+005610         AT END SET END-OF-FILE TO TRUE.
+005620 2900-EXIT.
+005630     EXIT.
+005640*
+005650*-----------------------------------------------------------
+005660* 9000-TERMINATE - CLOSE THE FILES, WRITE THE SUMMARY AND
+005670*                  EXCEPTION REPORT, DISPLAY THE RUN COUNTS.
+005680*-----------------------------------------------------------
+005690 9000-TERMINATE.
+005700     CLOSE FUEL-EXTRACT-FILE.
+005705     IF OUTPUT-FILES-OPEN
+005706         CLOSE FUEL-RATED-FILE
+005707         CLOSE AUDIT-LOG-FILE
+005708         CLOSE VEHICLE-HISTORY-FILE
+005740         PERFORM 9050-CLEAR-CHECKPOINT THRU 9050-EXIT.
+005750     OPEN OUTPUT RATE-REPORT-FILE.
+005760     PERFORM 9100-WRITE-SUMMARY THRU 9100-EXIT.
+005770     PERFORM 9200-WRITE-EXCEPTIONS THRU 9200-EXIT.
+005780     CLOSE RATE-REPORT-FILE.
+005790
+005800     DISPLAY "LAB07-BATCH - READINGS READ : " WS-RECORDS-READ.
+005810     DISPLAY "LAB07-BATCH - READINGS RATED: " WS-RECORDS-RATED.
+005820     DISPLAY "LAB07-BATCH - EXCEPTIONS    : " WS-COUNT-EXCEPTION.
+005830 9000-EXIT.
+005840     EXIT.
+005850*
+005860*-----------------------------------------------------------
+005870* 9050-CLEAR-CHECKPOINT - THE RUN FINISHED CLEANLY, SO EMPTY
+005880*                         OUT BOTH CHECKPOINT FILES - THE NEXT
+005890*                         RUN STARTS AT READING ONE AGAIN.
+005900*-----------------------------------------------------------
+005910 9050-CLEAR-CHECKPOINT.
+005920     OPEN OUTPUT CHECKPOINT-FILE.
+005930     CLOSE CHECKPOINT-FILE.
+005940     OPEN OUTPUT CHECKPOINT-EXCEPTION-FILE.
+005950     CLOSE CHECKPOINT-EXCEPTION-FILE.
+005960 9050-EXIT.
+005970     EXIT.
+005980*
+005990*-----------------------------------------------------------
+006000* 9100-WRITE-SUMMARY - CONTROL-BREAK STYLE COUNTS OF E/G/F/P
+006010*                      ACROSS THE WHOLE RUN.
+006020*-----------------------------------------------------------
+006030 9100-WRITE-SUMMARY.
+006040     MOVE SPACES TO RPT-LINE.
+006050     MOVE "LAB07-BATCH FLEET FUEL RATING SUMMARY" TO RPT-LINE.
+006060     WRITE RPT-LINE.
+006070     MOVE SPACES TO RPT-LINE.
+006080     WRITE RPT-LINE.
+006090
+006100     MOVE WS-COUNT-E TO WS-RPT-COUNT-ED.
+006110     STRING "E  (EMPTY)       : " WS-RPT-COUNT-ED
+006120         DELIMITED BY SIZE INTO RPT-LINE.
+006130     WRITE RPT-LINE.
+006140
+006150     MOVE WS-COUNT-G TO WS-RPT-COUNT-ED.
+006160     STRING "G  (GOOD)        : " WS-RPT-COUNT-ED
+006170         DELIMITED BY SIZE INTO RPT-LINE.
+006180     WRITE RPT-LINE.
+006190
+006200     MOVE WS-COUNT-F TO WS-RPT-COUNT-ED.
+006210     STRING "F  (FAIR)        : " WS-RPT-COUNT-ED
+006220         DELIMITED BY SIZE INTO RPT-LINE.
+006230     WRITE RPT-LINE.
+006240
+006250     MOVE WS-COUNT-P1 TO WS-RPT-COUNT-ED.
+006260     STRING "P1 (NEEDS FUEL)  : " WS-RPT-COUNT-ED
+006270         DELIMITED BY SIZE INTO RPT-LINE.
+006280     WRITE RPT-LINE.
+006290
+006300     MOVE WS-COUNT-P2 TO WS-RPT-COUNT-ED.
+006310     STRING "P2 (CRITICAL)    : " WS-RPT-COUNT-ED
+006320         DELIMITED BY SIZE INTO RPT-LINE.
+006330     WRITE RPT-LINE.
+006340
+006350     MOVE WS-COUNT-EXCEPTION TO WS-RPT-COUNT-ED.
+006360     STRING "EXCEPTIONS       : " WS-RPT-COUNT-ED
+006370         DELIMITED BY SIZE INTO RPT-LINE.
+006380     WRITE RPT-LINE.
+006390 9100-EXIT.
+006400     EXIT.
+006410*
+006420*-----------------------------------------------------------
+006430* 9200-WRITE-EXCEPTIONS - LIST EVERY READING THAT FELL
+006440*                         OUTSIDE ALL FOUR 88-LEVEL RANGES.
+006450*-----------------------------------------------------------
+006460 9200-WRITE-EXCEPTIONS.
+006470     MOVE SPACES TO RPT-LINE.
+006480     WRITE RPT-LINE.
+006490     MOVE SPACES TO RPT-LINE.
+006500     MOVE "EXCEPTIONS - OUT OF RANGE READINGS" TO RPT-LINE.
+006510     WRITE RPT-LINE.
+006520
+006530     IF WS-COUNT-EXCEPTION = ZERO
+006540         MOVE SPACES TO RPT-LINE
+006550         MOVE "  NONE" TO RPT-LINE
+006560         WRITE RPT-LINE
+006570     ELSE
+006580         PERFORM 9210-WRITE-ONE-EXCEPTION THRU 9210-EXIT
+006590             VARYING EX-IDX FROM 1 BY 1
+006600             UNTIL EX-IDX > WS-COUNT-EXCEPTION
+006610                OR EX-IDX > WS-EXCEPTION-MAX.
+006620
+006630     IF WS-COUNT-EXCEPTION > WS-EXCEPTION-MAX
+006640         MOVE SPACES TO RPT-LINE
+006650         MOVE "  ADDITIONAL EXCEPTIONS NOT LISTED - TABLE FULL"
+006660             TO RPT-LINE
+006670         WRITE RPT-LINE.
+006680 9200-EXIT.
+006690     EXIT.
+006700*
+006710*-----------------------------------------------------------
+006720* 9210-WRITE-ONE-EXCEPTION - ONE DETAIL LINE OF THE
+006730*                            EXCEPTION SECTION.
+006740*-----------------------------------------------------------
+006750 9210-WRITE-ONE-EXCEPTION.
+006760     MOVE WE-FUEL-VALUE (EX-IDX) TO WS-RPT-VALUE-ED.
+006770     MOVE SPACES TO RPT-LINE.
+006780     STRING "  VEHICLE " WE-VEHICLE-ID (EX-IDX)
+006790         "  DATE " WE-READING-DATE (EX-IDX)
+006800         "  VALUE " WS-RPT-VALUE-ED
+006810         DELIMITED BY SIZE INTO RPT-LINE.
+006820     WRITE RPT-LINE.
+006830 9210-EXIT.
+006840     EXIT.
+006850*
+006860     COPY RATELOOK.
+006870 END PROGRAM LAB07-BATCH.
