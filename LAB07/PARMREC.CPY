@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook: PARMREC.CPY
+      * Purpose : One line of the external rating-threshold parameter
+      *           file - a band code and its low/high breakpoint, so
+      *           ops can move the E/G/F/P cutoffs without a recompile.
+      ******************************************************************
+      *--------------------------------------------------------------
+      * Modification History
+      *   DATE       BY    DESCRIPTION
+      *   ---------- ----- ----------------------------------------
+      *   2026-08-09 MAA   Original.
+      *   2026-08-09 MAA   Widened PARM-LOW/PARM-HIGH to PIC
+      *                    9(03)V9(01) to match the widened
+      *                    MILEAGE_IN/FR-FUEL-VALUE sensor reading.
+      ******************************************************************
+       01  PARM-RECORD.
+           05  PARM-BAND-CODE          PIC X(02).
+           05  FILLER                  PIC X(01).
+           05  PARM-LOW                PIC 9(03)V9(01).
+           05  FILLER                  PIC X(01).
+           05  PARM-HIGH               PIC 9(03)V9(01).
