@@ -0,0 +1,92 @@
+      ******************************************************************
+      * Copybook: RATELOOK.CPY
+      * Purpose : Shared PROCEDURE DIVISION paragraphs that load the
+      *           THRESHLD parameter file into THRESHOLD-TABLE and
+      *           rate a MILEAGE_IN value against it. COPYed into the
+      *           PROCEDURE DIVISION of every program that has to turn
+      *           a reading into a rating, so the interactive and batch
+      *           programs can never apply different rules to the same
+      *           value.
+      *
+      *           Requires the calling program to also COPY RATEFLDS
+      *           and THRESHTB into WORKING-STORAGE, to SELECT
+      *           THRESHOLD-PARM-FILE / COPY PARMREC as shown in
+      *           LAB07-PARTA, and to declare WS-PARM-FILE-OPEN-SW /
+      *           88 PARM-FILE-OPEN alongside WS-PARM-STATUS in its
+      *           PARM-FILE-SWITCHES group.
+      ******************************************************************
+      *--------------------------------------------------------------
+      * Modification History
+      *   DATE       BY    DESCRIPTION
+      *   ---------- ----- ----------------------------------------
+      *   2026-08-09 MAA   Original - pulled out of LAB07-PARTA so
+      *                    LAB07-BATCH can apply the identical,
+      *                    config-driven rating rules.
+      *   2026-08-09 MAA   Track whether THRESHOLD-PARM-FILE was left
+      *                    open, via WS-PARM-FILE-OPEN-SW, so a caller
+      *                    that rewrites THRESHLD later in the run
+      *                    knows whether it has to close it first.
+      ******************************************************************
+       5000-LOAD-THRESHOLDS.
+           MOVE ZERO TO WS-THRESHOLD-COUNT.
+           OPEN INPUT THRESHOLD-PARM-FILE.
+
+           IF PARM-FILE-MISSING
+               PERFORM 5050-DEFAULT-THRESHOLDS THRU 5050-EXIT
+           ELSE
+               SET PARM-FILE-OPEN TO TRUE
+               PERFORM 5010-READ-PARM THRU 5010-EXIT
+               PERFORM UNTIL PARM-FILE-EOF
+                   ADD 1 TO WS-THRESHOLD-COUNT
+                   SET TH-IDX TO WS-THRESHOLD-COUNT
+                   MOVE PARM-BAND-CODE TO TH-BAND-CODE (TH-IDX)
+                   MOVE PARM-LOW TO TH-LOW (TH-IDX)
+                   MOVE PARM-HIGH TO TH-HIGH (TH-IDX)
+                   PERFORM 5010-READ-PARM THRU 5010-EXIT
+               END-PERFORM
+               CLOSE THRESHOLD-PARM-FILE
+               MOVE "N" TO WS-PARM-FILE-OPEN-SW.
+       5000-EXIT.
+           EXIT.
+      *
+       5010-READ-PARM.
+           READ THRESHOLD-PARM-FILE
+               AT END SET PARM-FILE-EOF TO TRUE.
+       5010-EXIT.
+           EXIT.
+      *
+       5050-DEFAULT-THRESHOLDS.
+           MOVE 5 TO WS-THRESHOLD-COUNT.
+           MOVE "E"   TO TH-BAND-CODE (1).
+           MOVE 0     TO TH-LOW (1).
+           MOVE 5.0   TO TH-HIGH (1).
+           MOVE "G"   TO TH-BAND-CODE (2).
+           MOVE 5.1   TO TH-LOW (2).
+           MOVE 10.0  TO TH-HIGH (2).
+           MOVE "F"   TO TH-BAND-CODE (3).
+           MOVE 10.1  TO TH-LOW (3).
+           MOVE 15.0  TO TH-HIGH (3).
+           MOVE "P1"  TO TH-BAND-CODE (4).
+           MOVE 15.1  TO TH-LOW (4).
+           MOVE 50.0  TO TH-HIGH (4).
+           MOVE "P2"  TO TH-BAND-CODE (5).
+           MOVE 50.1  TO TH-LOW (5).
+           MOVE 999.9 TO TH-HIGH (5).
+       5050-EXIT.
+           EXIT.
+      *
+       6000-RATE-FROM-TABLE.
+           MOVE SPACES TO WS-TABLE-BAND-CODE.
+
+           PERFORM 6010-CHECK-ONE-BAND THRU 6010-EXIT
+               VARYING TH-IDX FROM 1 BY 1
+               UNTIL TH-IDX > WS-THRESHOLD-COUNT.
+       6000-EXIT.
+           EXIT.
+      *
+       6010-CHECK-ONE-BAND.
+           IF MILEAGE_IN >= TH-LOW (TH-IDX)
+                   AND MILEAGE_IN <= TH-HIGH (TH-IDX)
+               MOVE TH-BAND-CODE (TH-IDX) TO WS-TABLE-BAND-CODE.
+       6010-EXIT.
+           EXIT.
