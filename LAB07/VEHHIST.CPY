@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook: VEHHIST.CPY
+      * Purpose : Rolling per-vehicle rating history, keyed by vehicle
+      *           ID, holding the most recent 7 ratings (one week) so
+      *           dispatch can see whether a truck has been trending
+      *           toward P instead of looking at just today's letter.
+      ******************************************************************
+      *--------------------------------------------------------------
+      * Modification History
+      *   DATE       BY    DESCRIPTION
+      *   ---------- ----- ----------------------------------------
+      *   2026-08-09 MAA   Original - 7-entry rolling history record,
+      *                    indexed file keyed on VH-VEHICLE-ID.
+      ******************************************************************
+       01  VEHICLE-HISTORY-RECORD.
+           05  VH-VEHICLE-ID           PIC X(06).
+           05  VH-HISTORY-COUNT        PIC 9(02).
+           05  VH-HISTORY-ENTRY        OCCURS 7 TIMES
+                                        INDEXED BY VH-IDX.
+               10  VH-READING-DATE     PIC 9(08).
+               10  VH-FUEL-VALUE       PIC 9(03)V9(01).
+               10  VH-RATING-CODE      PIC X(02).
